@@ -1,27 +1,398 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. AIRLINE-TICKET.
-
-ENVIRONMENT DIVISION.
-CONFIGURATION SECTION.
-
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-
-DATA DIVISION.
-FILE SECTION.
-
-WORKING-STORAGE SECTION.
-01 CUSTOMER-INFO.
-    05 CUSTOMER-NAME PIC X(30).
-    05 DEPARTURE-TIME PIC XX:XX.
-    05 DESTINATION PIC X(30).
-    05 TICKET-NUMBER PIC X(8).
-
-PROCEDURE DIVISION.
-BEGIN.
-    PERFORM UNTIL END-OF-FILE
-        READ CUSTOMER-INFO FROM EXTERNAL API
-        ADD 1 TO TICKET-NUMBER
-        PRINT TICKET WITH CUSTOMER INFO
-    END-PERFORM
-END PROGRAM AIRLINE-TICKET.
+000010* ---------------------------------------------------------------
+000020* AIRLINE-TICKET PRINTS A BOARDING TICKET RECEIPT FOR EVERY
+000030* PASSENGER ON THE TICKET MASTER FILE.
+000040* ---------------------------------------------------------------
+000050 IDENTIFICATION DIVISION.
+000060 PROGRAM-ID. AIRLINE-TICKET.
+000070 AUTHOR. R. CONWAY.
+000080 INSTALLATION. PASSENGER SERVICES SYSTEMS.
+000090 DATE-WRITTEN. 03/15/2019.
+000100 DATE-COMPILED.
+000110*
+000120* ---------------------------------------------------------------
+000130* MODIFICATION HISTORY
+000140*   DATE       BY    DESCRIPTION
+000150*   03/15/2019 RC    ORIGINAL TICKET PRINT PROGRAM.
+000160*   08/09/2026 RC    REPLACED THE EXTERNAL-API STUB WITH A REAL
+000170*                    TICKET-MASTER-FILE KEYED ON TICKET-NUMBER,
+000180*                    READ SEQUENTIALLY WITH A REAL AT END TEST.
+000190*   08/09/2026 RC    ADDED SEAT CLASS/SEAT NUMBER TO THE TICKET.
+000200*                    EACH TICKET NOW DRAWS THE FIRST OPEN SEAT FOR
+000210*                    ITS FLIGHT (DESTINATION + DEPART TIME) FROM
+000220*                    THE SEAT-MAP-FILE AND MARKS IT OCCUPIED, SO
+000230*                    THE SAME SEAT CAN NEVER BE ASSIGNED TWICE.
+000240*   08/09/2026 RC    ADDED FARE-AMOUNT/TAXES/TOTAL-FARE, LOOKED UP
+000250*                    FROM A FARE TABLE KEYED BY DESTINATION, AND A
+000260*                    SEPARATE SHORT-FORM BOARDING-PASS PRINT.
+000270*   08/09/2026 RC    ADDED TMR-FLIGHT-DATE TO TICKET-MASTER-RECORD
+000280*                    SO THE MASTER FILE CAN CARRY MORE THAN ONE
+000290*                    DAY'S BOOKINGS AND THE MANIFEST CAN FILTER
+000300*                    ON IT.
+000310*   08/09/2026 RC    ADDED A FILE STATUS CHECK AFTER EACH OPEN SO
+000320*                    A FILE THAT FAILS TO OPEN STOPS THE RUN
+000330*                    INSTEAD OF PROCEEDING AGAINST IT. ADDED A
+000340*                    BOUNDS CHECK TO 1100-LOAD-FARE-TABLE SO A
+000350*                    FARE TABLE OVER 50 ENTRIES STOPS LOADING
+000360*                    WITH A MESSAGE INSTEAD OF OVERRUNNING THE
+000370*                    IN-MEMORY TABLE.
+000380*   08/09/2026 RC    TICKET-MASTER-FILE IS A STANDING FILE THAT
+000390*                    CAN CARRY MORE THAN ONE DAY'S BOOKINGS, SO
+000400*                    2200-READ-TICKET-RECORD NOW SKIPS OVER ANY
+000410*                    TICKET NOT BOOKED FOR TODAY'S FLIGHT DATE
+000420*                    INSTEAD OF REPROCESSING EVERY TICKET EVER
+000430*                    BOOKED ON EVERY RERUN. ADDED SMR-FLIGHT-DATE
+000440*                    TO THE SEAT MAP KEY SO THE SAME DESTINATION
+000450*                    AND DEPARTURE TIME ON A DIFFERENT DAY DRAWS
+000460*                    FROM ITS OWN SEAT MAP INSTEAD OF SHARING ONE
+000470*                    ACROSS EVERY DAY THE ROUTE EVER FLIES.
+000480* ---------------------------------------------------------------
+000490 ENVIRONMENT DIVISION.
+000500 CONFIGURATION SECTION.
+000510 SOURCE-COMPUTER. IBM-370.
+000520 OBJECT-COMPUTER. IBM-370.
+000530*
+000540 INPUT-OUTPUT SECTION.
+000550 FILE-CONTROL.
+000560     SELECT TICKET-MASTER-FILE ASSIGN TO "TKTMAST"
+000570         ORGANIZATION IS INDEXED
+000580         ACCESS MODE IS SEQUENTIAL
+000590         RECORD KEY IS TMR-TICKET-NUMBER
+000600         FILE STATUS IS AT100-TICKET-FILE-STATUS.
+000610     SELECT SEAT-MAP-FILE ASSIGN TO "SEATMAP"
+000620         ORGANIZATION IS INDEXED
+000630         ACCESS MODE IS DYNAMIC
+000640         RECORD KEY IS SMR-SEAT-KEY
+000650         FILE STATUS IS AT100-SEAT-FILE-STATUS.
+000660     SELECT FARE-TABLE-FILE ASSIGN TO "FARETAB"
+000670         ORGANIZATION IS LINE SEQUENTIAL
+000680         FILE STATUS IS AT100-FARE-FILE-STATUS.
+000690*
+000700 DATA DIVISION.
+000710 FILE SECTION.
+000720*
+000730 FD  TICKET-MASTER-FILE.
+000740 01  TICKET-MASTER-RECORD.
+000750     05  TMR-TICKET-NUMBER       PIC X(08).
+000760     05  TMR-CUSTOMER-NAME       PIC X(30).
+000770     05  TMR-DEPARTURE-TIME      PIC X(05).
+000780     05  TMR-DESTINATION         PIC X(30).
+000790     05  TMR-GATE-NUMBER         PIC X(03).
+000800     05  TMR-BOARDING-TIME       PIC X(05).
+000810     05  TMR-FLIGHT-DATE         PIC 9(08).
+000820*
+000830 FD  SEAT-MAP-FILE.
+000840 01  SEAT-MAP-RECORD.
+000850     05  SMR-SEAT-KEY.
+000860         10  SMR-DESTINATION     PIC X(30).
+000870         10  SMR-DEPARTURE-TIME  PIC X(05).
+000875         10  SMR-FLIGHT-DATE     PIC 9(08).
+000880         10  SMR-SEAT-NUMBER     PIC X(04).
+000890     05  SMR-SEAT-CLASS          PIC X(01).
+000900     05  SMR-SEAT-STATUS         PIC X(01).
+000910*
+000920 FD  FARE-TABLE-FILE.
+000930 01  FARE-TABLE-RECORD.
+000940     05  FTR-DESTINATION         PIC X(30).
+000950     05  FTR-FARE-AMOUNT         PIC 9(05)V99.
+000960     05  FTR-TAXES               PIC 9(05)V99.
+000970*
+000980 WORKING-STORAGE SECTION.
+000990*
+001000 77  AT100-TICKET-FILE-STATUS    PIC X(02) VALUE "00".
+001010 77  AT100-SEAT-FILE-STATUS      PIC X(02) VALUE "00".
+001020 77  AT100-FARE-FILE-STATUS      PIC X(02) VALUE "00".
+001030 77  AT100-DEFAULT-FARE-AMOUNT   PIC 9(05)V99 VALUE 250.00.
+001040 77  AT100-DEFAULT-TAXES         PIC 9(05)V99 VALUE 35.00.
+001045*
+001046 01  AT100-REPORT-DATE           PIC 9(08) VALUE ZERO.
+001050*
+001060 01  AT100-EOF-SWITCH            PIC X(01) VALUE "N".
+001070     88  AT100-END-OF-TICKET-FILE          VALUE "Y".
+001080*
+001090 01  AT100-SEAT-SCAN-SWITCH      PIC X(01) VALUE "N".
+001100     88  AT100-SEAT-SCAN-DONE              VALUE "Y".
+001110     88  AT100-SEAT-SCAN-ACTIVE            VALUE "N".
+001120*
+001130 01  AT100-SEAT-FOUND-SWITCH     PIC X(01) VALUE "N".
+001140     88  AT100-SEAT-ASSIGNED               VALUE "Y".
+001150     88  AT100-SEAT-NOT-ASSIGNED            VALUE "N".
+001160*
+001170 01  AT100-FARE-EOF-SWITCH       PIC X(01) VALUE "N".
+001180     88  AT100-END-OF-FARE-TABLE            VALUE "Y".
+001190     88  AT100-MORE-FARE-RECORDS            VALUE "N".
+001200*
+001210 01  AT100-FARE-FOUND-SWITCH     PIC X(01) VALUE "N".
+001220     88  AT100-FARE-FOUND                   VALUE "Y".
+001230     88  AT100-FARE-NOT-FOUND               VALUE "N".
+001240*
+001250 01  AT100-FARE-TABLE-COUNT      PIC 9(03) COMP VALUE ZERO.
+001260*
+001270 01  AT100-FARE-TABLE.
+001280     05  AT100-FARE-ENTRY OCCURS 1 TO 50 TIMES
+001290             DEPENDING ON AT100-FARE-TABLE-COUNT
+001300             INDEXED BY AT100-FARE-IX.
+001310         10  AT100-FARE-DESTINATION   PIC X(30).
+001320         10  AT100-FARE-AMOUNT        PIC 9(05)V99.
+001330         10  AT100-FARE-TAXES         PIC 9(05)V99.
+001340*
+001350 01  CUSTOMER-INFO.
+001360     05  CUSTOMER-NAME            PIC X(30).
+001370     05  DEPARTURE-TIME           PIC X(05).
+001380     05  AT100-DESTINATION        PIC X(30).
+001390     05  TICKET-NUMBER            PIC X(08).
+001400     05  SEAT-CLASS               PIC X(01).
+001410     05  SEAT-NUMBER              PIC X(04).
+001420     05  GATE-NUMBER              PIC X(03).
+001430     05  BOARDING-TIME            PIC X(05).
+001440     05  FARE-AMOUNT              PIC 9(05)V99.
+001450     05  TAXES                    PIC 9(05)V99.
+001460     05  TOTAL-FARE               PIC 9(05)V99.
+001470*
+001480 PROCEDURE DIVISION.
+001490*
+001500 0000-MAINLINE.
+001510     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001520     PERFORM 2000-PRINT-TICKETS THRU 2000-EXIT.
+001530     STOP RUN.
+001540*
+001550* ---------------------------------------------------------------
+001560* 1000-INITIALIZE OPENS THE TICKET MASTER FILE, LOADS THE FARE
+001570* TABLE INTO WORKING STORAGE, AND PRIMES THE FIRST TICKET READ.
+001580* ---------------------------------------------------------------
+001590 1000-INITIALIZE.
+001595     ACCEPT AT100-REPORT-DATE FROM DATE YYYYMMDD.
+001600     OPEN INPUT TICKET-MASTER-FILE.
+001610     IF AT100-TICKET-FILE-STATUS NOT = "00"
+001620         DISPLAY "TKTMAST OPEN FAILED, STATUS = "
+001630             AT100-TICKET-FILE-STATUS
+001640         STOP RUN
+001650     END-IF.
+001660     OPEN I-O SEAT-MAP-FILE.
+001670     IF AT100-SEAT-FILE-STATUS NOT = "00"
+001680         DISPLAY "SEATMAP OPEN FAILED, STATUS = "
+001690             AT100-SEAT-FILE-STATUS
+001700         STOP RUN
+001710     END-IF.
+001720     OPEN INPUT FARE-TABLE-FILE.
+001730     IF AT100-FARE-FILE-STATUS NOT = "00"
+001740         DISPLAY "FARETAB OPEN FAILED, STATUS = "
+001750             AT100-FARE-FILE-STATUS
+001760         STOP RUN
+001770     END-IF.
+001780     PERFORM 1100-LOAD-FARE-TABLE THRU 1100-EXIT
+001790         UNTIL AT100-END-OF-FARE-TABLE.
+001800     CLOSE FARE-TABLE-FILE.
+001810     PERFORM 2200-READ-TICKET-RECORD THRU 2200-EXIT.
+001820 1000-EXIT.
+001830     EXIT.
+001840*
+001850* ---------------------------------------------------------------
+001860* 1100-LOAD-FARE-TABLE READS ONE FARE-TABLE RECORD AND ADDS IT TO
+001870* THE IN-MEMORY FARE TABLE USED BY 4000-CALCULATE-FARE.
+001880* ---------------------------------------------------------------
+001890 1100-LOAD-FARE-TABLE.
+001900     READ FARE-TABLE-FILE
+001910         AT END
+001920             SET AT100-END-OF-FARE-TABLE TO TRUE
+001930     END-READ.
+001940     IF AT100-MORE-FARE-RECORDS
+001950         IF AT100-FARE-TABLE-COUNT >= 50
+001960             DISPLAY "FARE TABLE FULL AT 50 ENTRIES, REMAINING "
+001970                 "FARETAB RECORDS NOT LOADED"
+001980             SET AT100-END-OF-FARE-TABLE TO TRUE
+001990         ELSE
+002000             ADD 1 TO AT100-FARE-TABLE-COUNT
+002010             SET AT100-FARE-IX TO AT100-FARE-TABLE-COUNT
+002020             MOVE FTR-DESTINATION TO
+002030                 AT100-FARE-DESTINATION(AT100-FARE-IX)
+002040             MOVE FTR-FARE-AMOUNT TO
+002050                 AT100-FARE-AMOUNT(AT100-FARE-IX)
+002060             MOVE FTR-TAXES TO AT100-FARE-TAXES(AT100-FARE-IX)
+002070         END-IF
+002080     END-IF.
+002090 1100-EXIT.
+002100     EXIT.
+002110*
+002120* ---------------------------------------------------------------
+002130* 2000-PRINT-TICKETS PRINTS ONE RECEIPT FOR EVERY TICKET BOOKED FOR
+002140* TODAY'S FLIGHT DATE, IN TICKET-NUMBER SEQUENCE, UNTIL END OF FILE.
+002145* TICKET-MASTER-FILE IS A STANDING FILE THAT CAN CARRY BOOKINGS FOR
+002146* MORE THAN ONE FLIGHT DATE, SO 2200-READ-TICKET-RECORD SKIPS OVER
+002147* ANY TICKET NOT BOOKED FOR AT100-REPORT-DATE.
+002150* ---------------------------------------------------------------
+002160 2000-PRINT-TICKETS.
+002170     PERFORM 2100-PRINT-ONE-TICKET THRU 2100-EXIT
+002180         UNTIL AT100-END-OF-TICKET-FILE.
+002190     CLOSE TICKET-MASTER-FILE.
+002200     CLOSE SEAT-MAP-FILE.
+002210 2000-EXIT.
+002220     EXIT.
+002230*
+002240 2100-PRINT-ONE-TICKET.
+002250     MOVE TMR-TICKET-NUMBER TO TICKET-NUMBER.
+002260     MOVE TMR-CUSTOMER-NAME TO CUSTOMER-NAME.
+002270     MOVE TMR-DEPARTURE-TIME TO DEPARTURE-TIME.
+002280     MOVE TMR-DESTINATION TO AT100-DESTINATION.
+002290     MOVE TMR-GATE-NUMBER TO GATE-NUMBER.
+002300     MOVE TMR-BOARDING-TIME TO BOARDING-TIME.
+002310     PERFORM 3000-ASSIGN-SEAT THRU 3000-EXIT.
+002320     PERFORM 4000-CALCULATE-FARE THRU 4000-EXIT.
+002330     PERFORM 5000-PRINT-TICKET THRU 5000-EXIT.
+002340     PERFORM 6000-PRINT-BOARDING-PASS THRU 6000-EXIT.
+002350     PERFORM 2200-READ-TICKET-RECORD THRU 2200-EXIT.
+002360 2100-EXIT.
+002370     EXIT.
+002380*
+002390 2200-READ-TICKET-RECORD.
+002391     PERFORM 2210-READ-ONE-TICKET THRU 2210-EXIT
+002392         WITH TEST AFTER
+002393         UNTIL AT100-END-OF-TICKET-FILE
+002394         OR TMR-FLIGHT-DATE = AT100-REPORT-DATE.
+002440 2200-EXIT.
+002450     EXIT.
+002455*
+002456 2210-READ-ONE-TICKET.
+002457     READ TICKET-MASTER-FILE
+002458         AT END
+002459             SET AT100-END-OF-TICKET-FILE TO TRUE
+002460     END-READ.
+002461 2210-EXIT.
+002462     EXIT.
+002463*
+002470* ---------------------------------------------------------------
+002480* 3000-ASSIGN-SEAT LOCATES THE FIRST OPEN SEAT FOR THIS TICKET'S
+002490* FLIGHT (DESTINATION + DEPARTURE-TIME) ON THE SEAT-MAP-FILE AND
+002500* MARKS IT OCCUPIED. IF THE FLIGHT IS FULL THE PASSENGER IS
+002510* SHOWN AS UNASSIGNED.
+002520* ---------------------------------------------------------------
+002530 3000-ASSIGN-SEAT.
+002540     SET AT100-SEAT-NOT-ASSIGNED TO TRUE.
+002550     SET AT100-SEAT-SCAN-ACTIVE TO TRUE.
+002560     MOVE TMR-DESTINATION TO SMR-DESTINATION.
+002570     MOVE TMR-DEPARTURE-TIME TO SMR-DEPARTURE-TIME.
+002575     MOVE TMR-FLIGHT-DATE TO SMR-FLIGHT-DATE.
+002580     MOVE LOW-VALUES TO SMR-SEAT-NUMBER.
+002590     START SEAT-MAP-FILE KEY IS NOT LESS THAN SMR-SEAT-KEY
+002600         INVALID KEY
+002610             SET AT100-SEAT-SCAN-DONE TO TRUE
+002620     END-START.
+002630     IF AT100-SEAT-SCAN-ACTIVE
+002640         PERFORM 3100-FIND-OPEN-SEAT THRU 3100-EXIT
+002650             UNTIL AT100-SEAT-ASSIGNED
+002660             OR AT100-SEAT-SCAN-DONE
+002670     END-IF.
+002680     IF AT100-SEAT-ASSIGNED
+002690         MOVE SMR-SEAT-CLASS TO SEAT-CLASS
+002700         MOVE SMR-SEAT-NUMBER TO SEAT-NUMBER
+002710     ELSE
+002720         MOVE "U" TO SEAT-CLASS
+002730         MOVE "NONE" TO SEAT-NUMBER
+002740     END-IF.
+002750 3000-EXIT.
+002760     EXIT.
+002770*
+002780* ---------------------------------------------------------------
+002790* 3100-FIND-OPEN-SEAT READS THE NEXT SEAT-MAP RECORD FOR THE
+002800* CURRENT FLIGHT AND CLAIMS IT IF IT IS STILL OPEN. THE SCAN
+002810* STOPS WHEN A SEAT IS CLAIMED OR WHEN THE SEAT MAP RUNS OUT OF
+002820* RECORDS FOR THIS FLIGHT.
+002830* ---------------------------------------------------------------
+002840 3100-FIND-OPEN-SEAT.
+002850     READ SEAT-MAP-FILE NEXT RECORD
+002860         AT END
+002870             SET AT100-SEAT-SCAN-DONE TO TRUE
+002880     END-READ.
+002890     IF AT100-SEAT-SCAN-ACTIVE
+002900         IF SMR-DESTINATION NOT = TMR-DESTINATION
+002910             OR SMR-DEPARTURE-TIME NOT = TMR-DEPARTURE-TIME
+002915             OR SMR-FLIGHT-DATE NOT = TMR-FLIGHT-DATE
+002920             SET AT100-SEAT-SCAN-DONE TO TRUE
+002930         ELSE
+002940             IF SMR-SEAT-STATUS = "O"
+002950                 MOVE "X" TO SMR-SEAT-STATUS
+002960                 REWRITE SEAT-MAP-RECORD
+002970                 SET AT100-SEAT-ASSIGNED TO TRUE
+002980             END-IF
+002990         END-IF
+003000     END-IF.
+003010 3100-EXIT.
+003020     EXIT.
+003030*
+003040* ---------------------------------------------------------------
+003050* 4000-CALCULATE-FARE LOOKS UP THE FARE AND TAXES FOR THIS
+003060* TICKET'S DESTINATION IN THE IN-MEMORY FARE TABLE AND DERIVES
+003070* THE TOTAL FARE. A DESTINATION NOT FOUND ON THE FARE TABLE IS
+003080* CHARGED THE STANDARD DEFAULT FARE.
+003090* ---------------------------------------------------------------
+003100 4000-CALCULATE-FARE.
+003110     SET AT100-FARE-NOT-FOUND TO TRUE.
+003120     IF AT100-FARE-TABLE-COUNT > 0
+003130         PERFORM 4100-SEARCH-FARE-TABLE THRU 4100-EXIT
+003140     END-IF.
+003150     IF AT100-FARE-FOUND
+003160         MOVE AT100-FARE-AMOUNT(AT100-FARE-IX) TO FARE-AMOUNT
+003170         MOVE AT100-FARE-TAXES(AT100-FARE-IX) TO TAXES
+003180     ELSE
+003190         MOVE AT100-DEFAULT-FARE-AMOUNT TO FARE-AMOUNT
+003200         MOVE AT100-DEFAULT-TAXES TO TAXES
+003210     END-IF.
+003220     ADD FARE-AMOUNT TAXES GIVING TOTAL-FARE.
+003230 4000-EXIT.
+003240     EXIT.
+003250*
+003260* ---------------------------------------------------------------
+003270* 4100-SEARCH-FARE-TABLE SCANS THE IN-MEMORY FARE TABLE FOR AN
+003280* ENTRY MATCHING THE CURRENT TICKET'S DESTINATION.
+003290* ---------------------------------------------------------------
+003300 4100-SEARCH-FARE-TABLE.
+003310     SET AT100-FARE-IX TO 1.
+003320     SEARCH AT100-FARE-ENTRY
+003330         AT END
+003340             SET AT100-FARE-NOT-FOUND TO TRUE
+003350         WHEN AT100-FARE-DESTINATION(AT100-FARE-IX) =
+003360             AT100-DESTINATION
+003370             SET AT100-FARE-FOUND TO TRUE
+003380     END-SEARCH.
+003390 4100-EXIT.
+003400     EXIT.
+003410*
+003420* ---------------------------------------------------------------
+003430* 5000-PRINT-TICKET DISPLAYS THE TICKET RECEIPT FOR ONE
+003440* PASSENGER.
+003450* ---------------------------------------------------------------
+003460 5000-PRINT-TICKET.
+003470     DISPLAY "=====================================".
+003480     DISPLAY "           TICKET RECEIPT            ".
+003490     DISPLAY "=====================================".
+003500     DISPLAY "TICKET NUMBER:   " TICKET-NUMBER.
+003510     DISPLAY "PASSENGER NAME:  " CUSTOMER-NAME.
+003520     DISPLAY "DESTINATION:     " AT100-DESTINATION.
+003530     DISPLAY "DEPARTURE TIME:  " DEPARTURE-TIME.
+003540     DISPLAY "SEAT CLASS:      " SEAT-CLASS.
+003550     DISPLAY "SEAT NUMBER:     " SEAT-NUMBER.
+003560     DISPLAY "FARE AMOUNT:     " FARE-AMOUNT.
+003570     DISPLAY "TAXES:           " TAXES.
+003580     DISPLAY "TOTAL FARE:      " TOTAL-FARE.
+003590     DISPLAY "=====================================".
+003600 5000-EXIT.
+003610     EXIT.
+003620*
+003630* ---------------------------------------------------------------
+003640* 6000-PRINT-BOARDING-PASS DISPLAYS THE SHORT-FORM GATE BOARDING
+003650* PASS FOR ONE PASSENGER. THIS IS A SEPARATE, SHORTER FORMAT FROM
+003660* THE FARE-BEARING TICKET RECEIPT PRINTED BY 5000-PRINT-TICKET,
+003670* FOR USE AT THE GATE RATHER THAN AT THE TICKET COUNTER.
+003680* ---------------------------------------------------------------
+003690 6000-PRINT-BOARDING-PASS.
+003700     DISPLAY "-------------------------------------".
+003710     DISPLAY "           BOARDING PASS             ".
+003720     DISPLAY "-------------------------------------".
+003730     DISPLAY "PASSENGER:       " CUSTOMER-NAME.
+003740     DISPLAY "GATE:            " GATE-NUMBER.
+003750     DISPLAY "SEAT:            " SEAT-CLASS SEAT-NUMBER.
+003760     DISPLAY "BOARDING TIME:   " BOARDING-TIME.
+003770     DISPLAY "-------------------------------------".
+003780 6000-EXIT.
+003790     EXIT.
+003800*
+003810 END PROGRAM AIRLINE-TICKET.
