@@ -1,36 +1,621 @@
-* Aim: 
-* Design a COBOL program to calculate the total amount of money in a savings account.
-* The program should prompt the user to enter the current balance of the savings account,
-* the annual interest rate, and the number of years the money will remain in the account.
-* The program should then calculate and display the total amount of money in the account after the specified number of years,
-* taking into account the annual interest rate.
-* The program should also display the total amount of interest earned on the savings account over the course of the years.
-
-IDENTIFICATION DIVISION.
-PROGRAM-ID. SAVINGS_ACCOUNT_CALCULATION.
-AUTHOR. Your Name.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 BALANCE PIC 9(7)V99.
-01 INTEREST-RATE PIC 9(4)V9.
-01 YEARS PIC 9(2).
-01 TOTAL-AMOUNT PIC 9(7)V99.
-01 TOTAL-INTEREST PIC 9(7)V99.
-
-PROCEDURE DIVISION.
-BEGIN.
-DISPLAY "Please enter the current balance of the savings account:".
-ACCEPT BALANCE.
-DISPLAY "Please enter the annual interest rate (percent):".
-ACCEPT INTEREST-RATE.
-DISPLAY "Please enter the number of years the money will remain in the account:".
-ACCEPT YEARS.
-
-COMPUTE TOTAL-AMOUNT = BALANCE * (1 + INTEREST-RATE / 100)**YEARS.
-DISPLAY "The total amount in the account after the specified number of years is: " TOTAL-AMOUNT.
-COMPUTE TOTAL-INTEREST = TOTAL-AMOUNT - BALANCE.
-DISPLAY "The total amount of interest earned on the savings account over the years is: " TOTAL-INTEREST.
-
-STOP RUN.
-END PROGRAM SAVINGS_ACCOUNT_CALCULATION.
+000010* ---------------------------------------------------------------
+000020* Aim:
+000030* Design a COBOL program to calculate the total amount of money
+000040* in a savings account.
+000050* The program should prompt the user to enter the current
+000060* balance of the savings account, the annual interest rate,
+000070* and the number of years the money will remain in the account.
+000080* The program should then calculate and display the total amount
+000090* of money in the account after the specified number of years,
+000100* taking into account the annual interest rate.
+000110* The program should also display the total amount of interest
+000120* earned on the savings account over the course of the years.
+000130* ---------------------------------------------------------------
+000140 IDENTIFICATION DIVISION.
+000150 PROGRAM-ID. SAVINGS_ACCOUNT_CALCULATION.
+000160 AUTHOR. D. SHAPIRO.
+000170 INSTALLATION. RETAIL BANKING SYSTEMS.
+000180 DATE-WRITTEN. 01/04/2021.
+000190 DATE-COMPILED.
+000200*
+000210* ---------------------------------------------------------------
+000220* MODIFICATION HISTORY
+000230*   DATE       BY    DESCRIPTION
+000240*   01/04/2021 DAS   ORIGINAL INTERACTIVE VERSION.
+000250*   08/09/2026 DAS   ADDED BATCH ENTRY POINT AGAINST A REAL
+000260*                    SAVINGS-ACCOUNT-FILE SO THE NIGHTLY RUN NO
+000270*                    LONGER REQUIRES KEYING EACH ACCOUNT BY HAND.
+000280*                    RUN MODE IS SELECTED FROM THE COMMAND LINE
+000290*                    PARAMETER ("BATCH" OR "INTERACTIVE"); IF
+000300*                    NONE IS SUPPLIED THE PROGRAM DEFAULTS TO
+000310*                    INTERACTIVE, PRESERVING ORIGINAL FLOW.
+000320*   08/09/2026 DAS   ADDED COMPOUNDING-FREQUENCY (ANNUAL,
+000330*                    QUARTERLY, MONTHLY, DAILY) SO THE INTEREST
+000340*                    MATH MATCHES THE COMPOUNDING ON THE
+000350*                    CUSTOMER'S ACTUAL STATEMENT.
+000360*   08/09/2026 DAS   ADDED VALIDATION OF BALANCE/INTEREST-RATE/
+000370*                    YEARS. INTERACTIVE MODE NOW RE-PROMPTS ON
+000380*                    A BAD ENTRY; BATCH MODE LOGS THE REJECTED
+000390*                    RECORD TO SAVINGS-ERROR-FILE INSTEAD OF
+000400*                    COMPUTING AGAINST IT.
+000410*   08/09/2026 DAS   ADDED A YEAR-BY-YEAR AMORTIZATION SCHEDULE
+000420*                    SHOWING RUNNING BALANCE AND CUMULATIVE
+000430*                    INTEREST FOR EVERY YEAR 1 THRU YEARS.
+000440*   08/09/2026 DAS   ADDED POSTING OF THE SAVINGS-TRANSACTION-FILE
+000450*                    (DEPOSITS AND WITHDRAWALS) AGAINST BALANCE
+000460*                    BEFORE INTEREST IS CALCULATED IN BATCH MODE.
+000470*                    THE TRANSACTION FILE IS OPTIONAL AND MUST BE
+000480*                    IN ASCENDING ACCOUNT-ID SEQUENCE, THE SAME
+000490*                    AS THE ACCOUNT MASTER.
+000500*   08/09/2026 DAS   ADDED A GENERAL LEDGER EXTRACT FROM THE BATCH
+000510*                    RUN (SAVGL) CARRYING ACCOUNT ID, INTEREST
+000520*                    EARNED, AND POSTING DATE FOR PICKUP BY THE
+000530*                    GL INTERFACE.
+000531*   08/09/2026 DAS   LOWERED THE MAXIMUM INTEREST RATE TO A
+000532*                    REALISTIC SAVINGS-PRODUCT CAP AND GUARDED
+000533*                    THE GROWTH-FACTOR/TOTAL-AMOUNT ARITHMETIC
+000534*                    WITH ON SIZE ERROR SO AN OVERFLOWING
+000535*                    CALCULATION IS REJECTED/RE-PROMPTED RATHER
+000536*                    THAN SILENTLY TRUNCATED. ADDED VALIDATION OF
+000537*                    COMPOUNDING-FREQUENCY. ADDED FILE STATUS
+000538*                    CHECKS AFTER EACH OPEN SO A FILE THAT FAILS
+000539*                    TO OPEN STOPS THE RUN INSTEAD OF PROCEEDING
+000540*                    AGAINST IT.
+000541* ---------------------------------------------------------------
+000550 ENVIRONMENT DIVISION.
+000560 CONFIGURATION SECTION.
+000570 SOURCE-COMPUTER. IBM-370.
+000580 OBJECT-COMPUTER. IBM-370.
+000590*
+000600 INPUT-OUTPUT SECTION.
+000610 FILE-CONTROL.
+000620     SELECT SAVINGS-ACCOUNT-FILE ASSIGN TO "SAVACCT"
+000630         ORGANIZATION IS LINE SEQUENTIAL
+000640         FILE STATUS IS DL100-ACCOUNT-FILE-STATUS.
+000650     SELECT SAVINGS-REPORT-FILE ASSIGN TO "SAVRPT"
+000660         ORGANIZATION IS LINE SEQUENTIAL
+000670         FILE STATUS IS DL100-REPORT-FILE-STATUS.
+000680     SELECT SAVINGS-ERROR-FILE ASSIGN TO "SAVERR"
+000690         ORGANIZATION IS LINE SEQUENTIAL
+000700         FILE STATUS IS DL100-ERROR-FILE-STATUS.
+000710     SELECT OPTIONAL SAVINGS-TRANSACTION-FILE ASSIGN TO "SAVTRAN"
+000720         ORGANIZATION IS LINE SEQUENTIAL
+000730         FILE STATUS IS DL100-TRANS-FILE-STATUS.
+000740     SELECT SAVINGS-GL-FILE ASSIGN TO "SAVGL"
+000750         ORGANIZATION IS LINE SEQUENTIAL
+000760         FILE STATUS IS DL100-GL-FILE-STATUS.
+000770*
+000780 DATA DIVISION.
+000790 FILE SECTION.
+000800*
+000810 FD  SAVINGS-ACCOUNT-FILE.
+000820 01  SAVINGS-ACCOUNT-RECORD.
+000830     05  SAR-ACCOUNT-ID          PIC X(10).
+000840     05  SAR-BALANCE             PIC S9(07)V99
+000850         SIGN IS TRAILING SEPARATE.
+000860     05  SAR-INTEREST-RATE       PIC S9(04)V9
+000870         SIGN IS TRAILING SEPARATE.
+000880     05  SAR-YEARS               PIC 9(02).
+000890     05  SAR-COMPOUND-FREQ       PIC X(01).
+000900*
+000910 FD  SAVINGS-REPORT-FILE.
+000920 01  SAVINGS-REPORT-RECORD       PIC X(80).
+000930*
+000940 FD  SAVINGS-ERROR-FILE.
+000950 01  SAVINGS-ERROR-RECORD        PIC X(80).
+000960*
+000970 FD  SAVINGS-TRANSACTION-FILE.
+000980 01  SAVINGS-TRANSACTION-RECORD.
+000990     05  STR-ACCOUNT-ID          PIC X(10).
+001000     05  STR-TRANS-TYPE          PIC X(01).
+001010     05  STR-TRANS-AMOUNT        PIC S9(07)V99
+001020         SIGN IS TRAILING SEPARATE.
+001030*
+001040 FD  SAVINGS-GL-FILE.
+001050 01  SAVINGS-GL-RECORD           PIC X(80).
+001060*
+001070 WORKING-STORAGE SECTION.
+001080*
+001090 77  DL100-ACCOUNT-FILE-STATUS   PIC X(02) VALUE "00".
+001100 77  DL100-REPORT-FILE-STATUS    PIC X(02) VALUE "00".
+001110 77  DL100-ERROR-FILE-STATUS     PIC X(02) VALUE "00".
+001120 77  DL100-TRANS-FILE-STATUS     PIC X(02) VALUE "00".
+001130 77  DL100-GL-FILE-STATUS        PIC X(02) VALUE "00".
+001140*
+001150 01  DL100-RUN-MODE-SWITCH       PIC X(01) VALUE "I".
+001160     88  DL100-BATCH-MODE                  VALUE "B".
+001170     88  DL100-INTERACTIVE-MODE            VALUE "I".
+001180*
+001190 01  DL100-END-OF-FILE-SWITCH    PIC X(01) VALUE "N".
+001200     88  DL100-END-OF-ACCOUNT-FILE         VALUE "Y".
+001210*
+001220 01  DL100-TRANS-EOF-SWITCH      PIC X(01) VALUE "N".
+001230     88  DL100-END-OF-TRANSACTION-FILE     VALUE "Y".
+001240*
+001250 01  DL100-COMMAND-LINE-PARM     PIC X(20).
+001260*
+001270 01  BALANCE                     PIC S9(07)V99.
+001280 01  INTEREST-RATE               PIC S9(04)V9.
+001290 01  YEARS                       PIC 9(02).
+001300 01  COMPOUNDING-FREQUENCY       PIC X(01) VALUE "A".
+001310     88  DL100-COMPOUND-ANNUAL             VALUE "A".
+001320     88  DL100-COMPOUND-QUARTERLY          VALUE "Q".
+001330     88  DL100-COMPOUND-MONTHLY            VALUE "M".
+001340     88  DL100-COMPOUND-DAILY              VALUE "D".
+001350 01  TOTAL-AMOUNT                PIC 9(09)V99.
+001360 01  TOTAL-INTEREST              PIC 9(09)V99.
+001370 01  DL100-PERIODS-PER-YEAR      PIC 9(03) COMP VALUE 1.
+001380 01  DL100-TOTAL-PERIODS         PIC 9(05) COMP.
+001390 01  DL100-PERIODIC-RATE         PIC 9(03)V9999999.
+001400 01  DL100-GROWTH-FACTOR         PIC 9(09)V9999999.
+001410 01  DL100-SCHEDULE-YEAR         PIC 9(03) COMP.
+001420 01  DL100-SCHEDULE-PERIODS      PIC 9(05) COMP.
+001430 01  DL100-SCHEDULE-BALANCE      PIC 9(09)V99.
+001440 01  DL100-SCHEDULE-INTEREST     PIC 9(09)V99.
+001450*
+001460 01  DL100-ACCOUNT-COUNT         PIC 9(05) COMP VALUE ZERO.
+001470 01  DL100-GRAND-TOTAL-AMOUNT    PIC 9(09)V99 COMP-3 VALUE ZERO.
+001480 01  DL100-GRAND-TOTAL-INTEREST  PIC 9(09)V99 COMP-3 VALUE ZERO.
+001490 01  DL100-REJECTED-COUNT        PIC 9(05) COMP VALUE ZERO.
+001500*
+001510 01  DL100-POSTING-DATE          PIC 9(08).
+001520*
+001530 77  DL100-MAX-INTEREST-RATE     PIC 9(04)V9 VALUE 25.0.
+001540*
+001550 01  DL100-VALID-SWITCH          PIC X(01) VALUE "N".
+001560     88  DL100-INPUT-VALID                  VALUE "Y".
+001570     88  DL100-INPUT-INVALID                VALUE "N".
+001580*
+001581 01  DL100-OVERFLOW-SWITCH       PIC X(01) VALUE "N".
+001582     88  DL100-CALC-OVERFLOW                VALUE "Y".
+001583     88  DL100-CALC-NOT-OVERFLOW            VALUE "N".
+001584*
+001590 01  DL100-ERROR-MESSAGE         PIC X(40) VALUE SPACES.
+001600*
+001610 01  DL100-ERROR-RECORD-LAYOUT.
+001620     05  DER-ACCOUNT-ID          PIC X(10).
+001630     05  FILLER                  PIC X(02) VALUE SPACES.
+001640     05  DER-ERROR-MESSAGE       PIC X(40).
+001650     05  FILLER                  PIC X(28) VALUE SPACES.
+001660*
+001670 01  DL100-REPORT-HEADING-1.
+001680     05  FILLER                 PIC X(22) VALUE
+001690         "SAVINGS ACCOUNT BATCH".
+001700     05  FILLER                 PIC X(58) VALUE SPACES.
+001710*
+001720 01  DL100-REPORT-HEADING-2.
+001730     05  FILLER                 PIC X(10) VALUE "ACCOUNT ID".
+001740     05  FILLER                 PIC X(05) VALUE SPACES.
+001750     05  FILLER                 PIC X(12) VALUE "TOTAL AMOUNT".
+001760     05  FILLER                 PIC X(05) VALUE SPACES.
+001770     05  FILLER                 PIC X(14) VALUE "TOTAL INTEREST".
+001780     05  FILLER                 PIC X(34) VALUE SPACES.
+001790*
+001800 01  DL100-REPORT-DETAIL-LINE.
+001810     05  DRL-ACCOUNT-ID          PIC X(10).
+001820     05  FILLER                  PIC X(05) VALUE SPACES.
+001830     05  DRL-TOTAL-AMOUNT        PIC ZZZ,ZZZ,ZZ9.99.
+001840     05  FILLER                  PIC X(05) VALUE SPACES.
+001850     05  DRL-TOTAL-INTEREST      PIC ZZZ,ZZZ,ZZ9.99.
+001860     05  FILLER                  PIC X(32) VALUE SPACES.
+001870*
+001880 01  DL100-REPORT-GRAND-TOTAL-LINE.
+001890     05  FILLER                  PIC X(11) VALUE "GRAND TOTAL".
+001900     05  FILLER                  PIC X(03) VALUE SPACES.
+001910     05  DRL-GRAND-TOTAL-AMOUNT   PIC ZZZ,ZZZ,ZZ9.99.
+001920     05  FILLER                   PIC X(05) VALUE SPACES.
+001930     05  DRL-GRAND-TOTAL-INTEREST PIC ZZZ,ZZZ,ZZ9.99.
+001940     05  FILLER                   PIC X(33) VALUE SPACES.
+001950*
+001960 01  DL100-REPORT-SCHEDULE-LINE.
+001970     05  FILLER                  PIC X(04) VALUE SPACES.
+001980     05  DSL-YEAR-LABEL          PIC X(07) VALUE "  YEAR ".
+001990     05  DSL-YEAR                PIC Z9.
+002000     05  FILLER                  PIC X(04) VALUE SPACES.
+002010     05  DSL-BALANCE             PIC ZZZ,ZZZ,ZZ9.99.
+002020     05  FILLER                  PIC X(05) VALUE SPACES.
+002030     05  DSL-CUMULATIVE-INTEREST PIC ZZZ,ZZZ,ZZ9.99.
+002040     05  FILLER                  PIC X(30) VALUE SPACES.
+002041*
+002042 01  DL100-REPORT-SUMMARY-LINE.
+002043     05  FILLER                  PIC X(19) VALUE
+002044         "ACCOUNTS PROCESSED:".
+002045     05  FILLER                  PIC X(01) VALUE SPACES.
+002046     05  DSM-ACCOUNTS-PROCESSED  PIC ZZZZ9.
+002047     05  FILLER                  PIC X(03) VALUE SPACES.
+002048     05  FILLER                  PIC X(18) VALUE
+002049         "ACCOUNTS REJECTED:".
+002050     05  FILLER                  PIC X(01) VALUE SPACES.
+002051     05  DSM-ACCOUNTS-REJECTED   PIC ZZZZ9.
+002052     05  FILLER                  PIC X(28) VALUE SPACES.
+002053*
+002060 01  DL100-GL-EXTRACT-LINE.
+002070     05  GLR-ACCOUNT-ID          PIC X(10).
+002080     05  GLR-TOTAL-INTEREST      PIC S9(09)V99
+002090         SIGN IS TRAILING SEPARATE.
+002100     05  GLR-POSTING-DATE        PIC 9(08).
+002110     05  FILLER                  PIC X(50) VALUE SPACES.
+002120*
+002130 PROCEDURE DIVISION.
+002140*
+002150 0000-MAINLINE.
+002160     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002170     IF DL100-BATCH-MODE
+002180         PERFORM 2000-BATCH-PROCESS THRU 2000-EXIT
+002190     ELSE
+002200         PERFORM 3000-INTERACTIVE-PROCESS THRU 3000-EXIT
+002210     END-IF.
+002220     STOP RUN.
+002230*
+002240* ---------------------------------------------------------------
+002250* 1000-INITIALIZE DETERMINES WHETHER THIS RUN IS BATCH OR
+002260* INTERACTIVE FROM THE FIRST COMMAND LINE PARAMETER.
+002270* ---------------------------------------------------------------
+002280 1000-INITIALIZE.
+002290     ACCEPT DL100-COMMAND-LINE-PARM FROM COMMAND-LINE.
+002300     IF DL100-COMMAND-LINE-PARM (1:5) = "BATCH"
+002310         SET DL100-BATCH-MODE TO TRUE
+002320     ELSE
+002330         SET DL100-INTERACTIVE-MODE TO TRUE
+002340     END-IF.
+002350 1000-EXIT.
+002360     EXIT.
+002370*
+002380* ---------------------------------------------------------------
+002390* 2000-BATCH-PROCESS OPENS THE ACCOUNT FILE AND THE REPORT FILE,
+002400* CALCULATES EACH ACCOUNT IN TURN, AND WRITES A SUMMARY REPORT
+002410* WITH A GRAND-TOTAL LINE AT THE END.
+002420* ---------------------------------------------------------------
+002430 2000-BATCH-PROCESS.
+002440     ACCEPT DL100-POSTING-DATE FROM DATE YYYYMMDD.
+002450     OPEN INPUT SAVINGS-ACCOUNT-FILE.
+002451     IF DL100-ACCOUNT-FILE-STATUS NOT = "00"
+002452         DISPLAY "SAVACCT OPEN FAILED, STATUS = "
+002453             DL100-ACCOUNT-FILE-STATUS
+002454         STOP RUN
+002455     END-IF.
+002460     OPEN INPUT SAVINGS-TRANSACTION-FILE.
+002461     IF DL100-TRANS-FILE-STATUS NOT = "00" AND
+002462             DL100-TRANS-FILE-STATUS NOT = "05"
+002463         DISPLAY "SAVTRAN OPEN FAILED, STATUS = "
+002464             DL100-TRANS-FILE-STATUS
+002465         STOP RUN
+002466     END-IF.
+002470     OPEN OUTPUT SAVINGS-REPORT-FILE.
+002471     IF DL100-REPORT-FILE-STATUS NOT = "00"
+002472         DISPLAY "SAVRPT OPEN FAILED, STATUS = "
+002473             DL100-REPORT-FILE-STATUS
+002474         STOP RUN
+002475     END-IF.
+002480     OPEN OUTPUT SAVINGS-ERROR-FILE.
+002481     IF DL100-ERROR-FILE-STATUS NOT = "00"
+002482         DISPLAY "SAVERR OPEN FAILED, STATUS = "
+002483             DL100-ERROR-FILE-STATUS
+002484         STOP RUN
+002485     END-IF.
+002490     OPEN OUTPUT SAVINGS-GL-FILE.
+002491     IF DL100-GL-FILE-STATUS NOT = "00"
+002492         DISPLAY "SAVGL OPEN FAILED, STATUS = "
+002493             DL100-GL-FILE-STATUS
+002494         STOP RUN
+002495     END-IF.
+002500     WRITE SAVINGS-REPORT-RECORD FROM DL100-REPORT-HEADING-1.
+002510     WRITE SAVINGS-REPORT-RECORD FROM DL100-REPORT-HEADING-2.
+002520     PERFORM 2100-READ-ACCOUNT-RECORD THRU 2100-EXIT.
+002530     PERFORM 2170-READ-TRANSACTION-RECORD THRU 2170-EXIT.
+002540     PERFORM 2200-PROCESS-ONE-ACCOUNT THRU 2200-EXIT
+002550         UNTIL DL100-END-OF-ACCOUNT-FILE.
+002560     PERFORM 2900-WRITE-GRAND-TOTAL THRU 2900-EXIT.
+002570     CLOSE SAVINGS-ACCOUNT-FILE.
+002580     CLOSE SAVINGS-TRANSACTION-FILE.
+002590     CLOSE SAVINGS-REPORT-FILE.
+002600     CLOSE SAVINGS-ERROR-FILE.
+002610     CLOSE SAVINGS-GL-FILE.
+002620 2000-EXIT.
+002630     EXIT.
+002640*
+002650 2100-READ-ACCOUNT-RECORD.
+002660     READ SAVINGS-ACCOUNT-FILE
+002670         AT END
+002680             SET DL100-END-OF-ACCOUNT-FILE TO TRUE
+002690     END-READ.
+002700 2100-EXIT.
+002710     EXIT.
+002720*
+002730* ---------------------------------------------------------------
+002740* 2150-POST-TRANSACTIONS APPLIES EVERY DEPOSIT OR WITHDRAWAL FOR
+002750* THE CURRENT ACCOUNT TO BALANCE BEFORE INTEREST IS CALCULATED.
+002760* TRANSACTIONS FOR AN ACCOUNT-ID NOT FOUND ON THE MASTER ARE
+002770* SKIPPED SO A SINGLE BAD KEY CANNOT STALL THE WHOLE RUN.
+002780* ---------------------------------------------------------------
+002790 2150-POST-TRANSACTIONS.
+002800     PERFORM 2170-READ-TRANSACTION-RECORD THRU 2170-EXIT
+002810         UNTIL DL100-END-OF-TRANSACTION-FILE
+002820         OR STR-ACCOUNT-ID >= SAR-ACCOUNT-ID.
+002830     PERFORM 2160-APPLY-ONE-TRANSACTION THRU 2160-EXIT
+002840         UNTIL DL100-END-OF-TRANSACTION-FILE
+002850         OR STR-ACCOUNT-ID NOT = SAR-ACCOUNT-ID.
+002860 2150-EXIT.
+002870     EXIT.
+002880*
+002890 2160-APPLY-ONE-TRANSACTION.
+002900     EVALUATE TRUE
+002910         WHEN STR-TRANS-TYPE = "D"
+002920             ADD STR-TRANS-AMOUNT TO BALANCE
+002930         WHEN STR-TRANS-TYPE = "W"
+002940             SUBTRACT STR-TRANS-AMOUNT FROM BALANCE
+002950     END-EVALUATE.
+002960     PERFORM 2170-READ-TRANSACTION-RECORD THRU 2170-EXIT.
+002970 2160-EXIT.
+002980     EXIT.
+002990*
+003000 2170-READ-TRANSACTION-RECORD.
+003010     READ SAVINGS-TRANSACTION-FILE
+003020         AT END
+003030             SET DL100-END-OF-TRANSACTION-FILE TO TRUE
+003040     END-READ.
+003050 2170-EXIT.
+003060     EXIT.
+003070*
+003080 2200-PROCESS-ONE-ACCOUNT.
+003090     MOVE SAR-BALANCE TO BALANCE.
+003100     MOVE SAR-INTEREST-RATE TO INTEREST-RATE.
+003110     MOVE SAR-YEARS TO YEARS.
+003120     MOVE SAR-COMPOUND-FREQ TO COMPOUNDING-FREQUENCY.
+003130     PERFORM 2150-POST-TRANSACTIONS THRU 2150-EXIT.
+003140     PERFORM 2400-VALIDATE-ACCOUNT-DATA THRU 2400-EXIT.
+003141     IF DL100-INPUT-VALID
+003142         PERFORM 5000-CALCULATE-INTEREST THRU 5000-EXIT
+003143         IF DL100-CALC-OVERFLOW
+003144             SET DL100-INPUT-INVALID TO TRUE
+003145             MOVE "CALCULATION OVERFLOW, FIGURES TOO LARGE" TO
+003146                 DL100-ERROR-MESSAGE
+003147         END-IF
+003148     END-IF.
+003150     IF DL100-INPUT-INVALID
+003160         PERFORM 2800-LOG-REJECTED-RECORD THRU 2800-EXIT
+003170     ELSE
+003190         ADD 1 TO DL100-ACCOUNT-COUNT
+003200         ADD TOTAL-AMOUNT TO DL100-GRAND-TOTAL-AMOUNT
+003210         ADD TOTAL-INTEREST TO DL100-GRAND-TOTAL-INTEREST
+003220         MOVE SAR-ACCOUNT-ID TO DRL-ACCOUNT-ID
+003230         MOVE TOTAL-AMOUNT TO DRL-TOTAL-AMOUNT
+003240         MOVE TOTAL-INTEREST TO DRL-TOTAL-INTEREST
+003250         WRITE SAVINGS-REPORT-RECORD FROM DL100-REPORT-DETAIL-LINE
+003260         PERFORM 5300-PRINT-SCHEDULE THRU 5300-EXIT
+003270         PERFORM 2950-WRITE-GL-EXTRACT THRU 2950-EXIT
+003280     END-IF.
+003290     PERFORM 2100-READ-ACCOUNT-RECORD THRU 2100-EXIT.
+003300 2200-EXIT.
+003310     EXIT.
+003320*
+003330* ---------------------------------------------------------------
+003340* 2400-VALIDATE-ACCOUNT-DATA REJECTS A NEGATIVE BALANCE, AN
+003350* INTEREST RATE OUTSIDE 0 THRU DL100-MAX-INTEREST-RATE, A YEARS
+003360* VALUE OF ZERO, OR A COMPOUNDING FREQUENCY OTHER THAN A/Q/M/D.
+003370* ---------------------------------------------------------------
+003380 2400-VALIDATE-ACCOUNT-DATA.
+003390     SET DL100-INPUT-VALID TO TRUE.
+003400     MOVE SPACES TO DL100-ERROR-MESSAGE.
+003410     IF BALANCE < 0
+003420         SET DL100-INPUT-INVALID TO TRUE
+003430         MOVE "BALANCE MUST NOT BE NEGATIVE" TO
+003440             DL100-ERROR-MESSAGE
+003450     ELSE
+003460         IF INTEREST-RATE < 0 OR
+003470                 INTEREST-RATE > DL100-MAX-INTEREST-RATE
+003480             SET DL100-INPUT-INVALID TO TRUE
+003490             MOVE "INTEREST RATE OUT OF RANGE" TO
+003500                 DL100-ERROR-MESSAGE
+003510         ELSE
+003520             IF YEARS = ZERO
+003530                 SET DL100-INPUT-INVALID TO TRUE
+003540                 MOVE "YEARS MUST BE GREATER THAN ZERO" TO
+003550                     DL100-ERROR-MESSAGE
+003551             ELSE
+003552                 IF NOT (DL100-COMPOUND-ANNUAL OR
+003553                         DL100-COMPOUND-QUARTERLY OR
+003554                         DL100-COMPOUND-MONTHLY OR
+003555                         DL100-COMPOUND-DAILY)
+003556                     SET DL100-INPUT-INVALID TO TRUE
+003557                     MOVE "INVALID COMPOUNDING FREQUENCY CODE" TO
+003558                         DL100-ERROR-MESSAGE
+003559                 END-IF
+003560             END-IF
+003570         END-IF
+003580     END-IF.
+003590 2400-EXIT.
+003600     EXIT.
+003610*
+003620* ---------------------------------------------------------------
+003630* 2800-LOG-REJECTED-RECORD WRITES A BAD BATCH RECORD TO THE
+003640* ERROR LOG INSTEAD OF LETTING IT FLOW INTO THE CALCULATION.
+003650* ---------------------------------------------------------------
+003660 2800-LOG-REJECTED-RECORD.
+003670     ADD 1 TO DL100-REJECTED-COUNT.
+003680     MOVE SAR-ACCOUNT-ID TO DER-ACCOUNT-ID.
+003690     MOVE DL100-ERROR-MESSAGE TO DER-ERROR-MESSAGE.
+003700     WRITE SAVINGS-ERROR-RECORD FROM DL100-ERROR-RECORD-LAYOUT.
+003710 2800-EXIT.
+003720     EXIT.
+003730*
+003740 2900-WRITE-GRAND-TOTAL.
+003750     MOVE DL100-GRAND-TOTAL-AMOUNT TO DRL-GRAND-TOTAL-AMOUNT.
+003760     MOVE DL100-GRAND-TOTAL-INTEREST TO DRL-GRAND-TOTAL-INTEREST.
+003770     WRITE SAVINGS-REPORT-RECORD
+003780         FROM DL100-REPORT-GRAND-TOTAL-LINE.
+003781     MOVE DL100-ACCOUNT-COUNT TO DSM-ACCOUNTS-PROCESSED.
+003782     MOVE DL100-REJECTED-COUNT TO DSM-ACCOUNTS-REJECTED.
+003783     WRITE SAVINGS-REPORT-RECORD
+003784         FROM DL100-REPORT-SUMMARY-LINE.
+003790 2900-EXIT.
+003800     EXIT.
+003810*
+003820* ---------------------------------------------------------------
+003830* 2950-WRITE-GL-EXTRACT WRITES ONE GENERAL LEDGER FEED RECORD
+003840* PER VALID ACCOUNT, CARRYING THE INTEREST EARNED THIS RUN AND
+003850* THE POSTING DATE, FOR PICKUP BY THE GL INTERFACE.
+003860* ---------------------------------------------------------------
+003870 2950-WRITE-GL-EXTRACT.
+003880     MOVE SAR-ACCOUNT-ID TO GLR-ACCOUNT-ID.
+003890     MOVE TOTAL-INTEREST TO GLR-TOTAL-INTEREST.
+003900     MOVE DL100-POSTING-DATE TO GLR-POSTING-DATE.
+003910     WRITE SAVINGS-GL-RECORD FROM DL100-GL-EXTRACT-LINE.
+003920 2950-EXIT.
+003930     EXIT.
+003940*
+003950* ---------------------------------------------------------------
+003960* 3000-INTERACTIVE-PROCESS IS THE ORIGINAL ONE-ACCOUNT-AT-A-TIME
+003970* TERMINAL DIALOG.
+003980* ---------------------------------------------------------------
+003990 3000-INTERACTIVE-PROCESS.
+004000     SET DL100-INPUT-INVALID TO TRUE.
+004010     PERFORM 3100-GET-ACCOUNT-DATA THRU 3100-EXIT
+004020         UNTIL DL100-INPUT-VALID.
+004040     DISPLAY "The total amount in the account after the "
+004050         "specified number of years is: " TOTAL-AMOUNT.
+004060     DISPLAY "The total amount of interest earned on the "
+004070         "savings account over the years is: " TOTAL-INTEREST.
+004080     PERFORM 5300-PRINT-SCHEDULE THRU 5300-EXIT.
+004090 3000-EXIT.
+004100     EXIT.
+004110*
+004120* ---------------------------------------------------------------
+004130* 3100-GET-ACCOUNT-DATA PROMPTS FOR ONE ACCOUNT'S FIGURES,
+004131* VALIDATES THEM, AND CALCULATES THE INTEREST; AN INVALID ENTRY
+004132* OR A CALCULATION THAT OVERFLOWS TOTAL-AMOUNT IS EXPLAINED TO
+004140* THE USER AND THE WHOLE SET OF FIGURES IS RE-PROMPTED.
+004160* ---------------------------------------------------------------
+004170 3100-GET-ACCOUNT-DATA.
+004180     DISPLAY "Please enter the current balance of the savings "
+004190         "account:".
+004200     ACCEPT BALANCE.
+004210     DISPLAY "Please enter the annual interest rate (percent):".
+004220     ACCEPT INTEREST-RATE.
+004230     DISPLAY "Please enter the number of years the money will "
+004240         "remain in the account:".
+004250     ACCEPT YEARS.
+004260     DISPLAY "Please enter the compounding frequency "
+004270         "(A=Annual Q=Quarterly M=Monthly D=Daily):".
+004280     ACCEPT COMPOUNDING-FREQUENCY.
+004290     PERFORM 2400-VALIDATE-ACCOUNT-DATA THRU 2400-EXIT.
+004291     IF DL100-INPUT-VALID
+004292         PERFORM 5000-CALCULATE-INTEREST THRU 5000-EXIT
+004293         IF DL100-CALC-OVERFLOW
+004294             SET DL100-INPUT-INVALID TO TRUE
+004295             MOVE "CALCULATION OVERFLOW, FIGURES TOO LARGE" TO
+004296                 DL100-ERROR-MESSAGE
+004297         END-IF
+004298     END-IF.
+004300     IF DL100-INPUT-INVALID
+004310         DISPLAY "Invalid entry: " DL100-ERROR-MESSAGE
+004320         DISPLAY "Please re-enter this account's figures."
+004330     END-IF.
+004340 3100-EXIT.
+004350     EXIT.
+004360*
+004370* ---------------------------------------------------------------
+004380* 5000-CALCULATE-INTEREST APPLIES THE COMPOUND INTEREST FORMULA
+004390* AGAINST BALANCE/INTEREST-RATE/YEARS, COMPOUNDED AT THE
+004400* FREQUENCY GIVEN IN COMPOUNDING-FREQUENCY, AND RETURNS
+004410* TOTAL-AMOUNT AND TOTAL-INTEREST. IF THE GROWTH FACTOR OR THE
+004411* TOTAL AMOUNT WOULD OVERFLOW ITS FIELD, DL100-CALC-OVERFLOW IS
+004412* SET AND TOTAL-AMOUNT/TOTAL-INTEREST ARE LEFT UNCOMPUTED; THE
+004413* CALLER IS RESPONSIBLE FOR REJECTING THE ACCOUNT.
+004420* ---------------------------------------------------------------
+004430 5000-CALCULATE-INTEREST.
+004431     SET DL100-CALC-NOT-OVERFLOW TO TRUE.
+004440     PERFORM 5100-SET-PERIODS-PER-YEAR THRU 5100-EXIT.
+004450     COMPUTE DL100-PERIODIC-RATE =
+004460         INTEREST-RATE / 100 / DL100-PERIODS-PER-YEAR.
+004470     COMPUTE DL100-TOTAL-PERIODS =
+004480         YEARS * DL100-PERIODS-PER-YEAR.
+004490     COMPUTE DL100-GROWTH-FACTOR =
+004500         (1 + DL100-PERIODIC-RATE) ** DL100-TOTAL-PERIODS
+004501         ON SIZE ERROR
+004502             SET DL100-CALC-OVERFLOW TO TRUE
+004503     END-COMPUTE.
+004504     IF DL100-CALC-NOT-OVERFLOW
+004505         COMPUTE TOTAL-AMOUNT =
+004506             BALANCE * DL100-GROWTH-FACTOR
+004507             ON SIZE ERROR
+004508                 SET DL100-CALC-OVERFLOW TO TRUE
+004509         END-COMPUTE
+004510     END-IF.
+004511     IF DL100-CALC-NOT-OVERFLOW
+004520         COMPUTE TOTAL-INTEREST = TOTAL-AMOUNT - BALANCE
+004530     END-IF.
+004540 5000-EXIT.
+004550     EXIT.
+004560*
+004570* ---------------------------------------------------------------
+004580* 5100-SET-PERIODS-PER-YEAR TRANSLATES COMPOUNDING-FREQUENCY
+004590* INTO THE NUMBER OF COMPOUNDING PERIODS PER YEAR.
+004600* ---------------------------------------------------------------
+004610 5100-SET-PERIODS-PER-YEAR.
+004620     EVALUATE TRUE
+004630         WHEN DL100-COMPOUND-QUARTERLY
+004640             MOVE 4 TO DL100-PERIODS-PER-YEAR
+004650         WHEN DL100-COMPOUND-MONTHLY
+004660             MOVE 12 TO DL100-PERIODS-PER-YEAR
+004670         WHEN DL100-COMPOUND-DAILY
+004680             MOVE 365 TO DL100-PERIODS-PER-YEAR
+004690         WHEN OTHER
+004700             MOVE 1 TO DL100-PERIODS-PER-YEAR
+004710     END-EVALUATE.
+004720 5100-EXIT.
+004730     EXIT.
+004740*
+004750* ---------------------------------------------------------------
+004760* 5300-PRINT-SCHEDULE PRINTS A RUNNING-BALANCE/CUMULATIVE-
+004770* INTEREST LINE FOR EVERY YEAR FROM 1 THRU YEARS, SO A CUSTOMER
+004780* CAN BE TOLD THE PROJECTED BALANCE FOR ANY YEAR IN ONE PASS.
+004790* ---------------------------------------------------------------
+004800 5300-PRINT-SCHEDULE.
+004810     PERFORM 5310-PRINT-SCHEDULE-YEAR THRU 5310-EXIT
+004820         VARYING DL100-SCHEDULE-YEAR FROM 1 BY 1
+004830         UNTIL DL100-SCHEDULE-YEAR > YEARS.
+004840 5300-EXIT.
+004850     EXIT.
+004860*
+004870 5310-PRINT-SCHEDULE-YEAR.
+004880     COMPUTE DL100-SCHEDULE-PERIODS =
+004890         DL100-SCHEDULE-YEAR * DL100-PERIODS-PER-YEAR.
+004900     COMPUTE DL100-GROWTH-FACTOR =
+004910         (1 + DL100-PERIODIC-RATE) ** DL100-SCHEDULE-PERIODS
+004911         ON SIZE ERROR
+004912             SET DL100-CALC-OVERFLOW TO TRUE
+004913     END-COMPUTE.
+004914     IF DL100-CALC-NOT-OVERFLOW
+004920         COMPUTE DL100-SCHEDULE-BALANCE =
+004930             BALANCE * DL100-GROWTH-FACTOR
+004931             ON SIZE ERROR
+004932                 SET DL100-CALC-OVERFLOW TO TRUE
+004933         END-COMPUTE
+004934     END-IF.
+004935     IF DL100-CALC-NOT-OVERFLOW
+004940         COMPUTE DL100-SCHEDULE-INTEREST =
+004950             DL100-SCHEDULE-BALANCE - BALANCE
+004951     END-IF.
+004952     IF DL100-CALC-OVERFLOW
+004953         DISPLAY "  YEAR " DL100-SCHEDULE-YEAR
+004954             " SCHEDULE LINE OMITTED - CALCULATION OVERFLOW"
+004960     ELSE
+004961         IF DL100-BATCH-MODE
+004970             MOVE DL100-SCHEDULE-YEAR TO DSL-YEAR
+004980             MOVE DL100-SCHEDULE-BALANCE TO DSL-BALANCE
+004990             MOVE DL100-SCHEDULE-INTEREST TO
+005000                 DSL-CUMULATIVE-INTEREST
+005010             WRITE SAVINGS-REPORT-RECORD
+005020                 FROM DL100-REPORT-SCHEDULE-LINE
+005030         ELSE
+005040             DISPLAY "  Year " DL100-SCHEDULE-YEAR
+005050                 ": balance = " DL100-SCHEDULE-BALANCE
+005060                 "  cumulative interest = "
+005061                 DL100-SCHEDULE-INTEREST
+005070         END-IF
+005071     END-IF.
+005080 5310-EXIT.
+005090     EXIT.
+005100*
+005110 END PROGRAM SAVINGS_ACCOUNT_CALCULATION.
