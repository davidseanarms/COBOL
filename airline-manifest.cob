@@ -0,0 +1,256 @@
+000010* ---------------------------------------------------------------
+000020* AIRLINE-MANIFEST READS THE TICKET MASTER FILE AND PRODUCES A
+000030* PER-FLIGHT PASSENGER MANIFEST FOR TODAY'S FLIGHT DATE ONLY:
+000040* FOR EACH FLIGHT (DESTINATION PLUS DEPARTURE TIME) THE TOTAL
+000050* PASSENGER COUNT AND THE LIST OF TICKET NUMBERS BOOKED TO IT,
+000060* SO GATE AND OPS STAFF HAVE A SINGLE SHEET TO RECONCILE
+000070* BOARDING AGAINST.
+000080* ---------------------------------------------------------------
+000090 IDENTIFICATION DIVISION.
+000100 PROGRAM-ID. AIRLINE-MANIFEST.
+000110 AUTHOR. R. CONWAY.
+000120 INSTALLATION. PASSENGER SERVICES SYSTEMS.
+000130 DATE-WRITTEN. 08/09/2026.
+000140 DATE-COMPILED.
+000150*
+000160* ---------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*   DATE       BY    DESCRIPTION
+000190*   08/09/2026 RC    ORIGINAL DAILY MANIFEST / FLIGHT SUMMARY
+000200*                    REPORT PROGRAM. SORTS THE TICKET MASTER
+000210*                    FILE INTO FLIGHT SEQUENCE (DESTINATION PLUS
+000220*                    DEPARTURE TIME) AND CONTROL-BREAKS ON THAT
+000230*                    KEY TO PRINT ONE MANIFEST SECTION PER
+000240*                    FLIGHT.
+000250*   08/09/2026 RC    ADDED TMR-FLIGHT-DATE TO THE TICKET MASTER
+000260*                    RECORD AND SWITCHED THE SORT TO AN INPUT
+000270*                    PROCEDURE THAT RELEASES ONLY TODAY'S
+000280*                    BOOKINGS, SINCE THE MASTER FILE CAN HOLD
+000290*                    MORE THAN ONE DAY'S TICKETS.
+000300*   08/09/2026 RC    ADDED A FILE STATUS CHECK AFTER THE TICKET
+000310*                    MASTER FILE OPEN SO A FAILED OPEN STOPS THE
+000320*                    RUN INSTEAD OF SORTING AN EMPTY MANIFEST.
+000330* ---------------------------------------------------------------
+000340 ENVIRONMENT DIVISION.
+000350 CONFIGURATION SECTION.
+000360 SOURCE-COMPUTER. IBM-370.
+000370 OBJECT-COMPUTER. IBM-370.
+000380*
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410     SELECT TICKET-MASTER-FILE ASSIGN TO "TKTMAST"
+000420         ORGANIZATION IS INDEXED
+000430         ACCESS MODE IS SEQUENTIAL
+000440         RECORD KEY IS TMR-TICKET-NUMBER
+000450         FILE STATUS IS AT100-TICKET-FILE-STATUS.
+000460     SELECT SORT-WORK-FILE ASSIGN TO "SRTWORK".
+000470*
+000480 DATA DIVISION.
+000490 FILE SECTION.
+000500*
+000510 FD  TICKET-MASTER-FILE.
+000520 01  TICKET-MASTER-RECORD.
+000530     05  TMR-TICKET-NUMBER       PIC X(08).
+000540     05  TMR-CUSTOMER-NAME       PIC X(30).
+000550     05  TMR-DEPARTURE-TIME      PIC X(05).
+000560     05  TMR-DESTINATION         PIC X(30).
+000570     05  TMR-GATE-NUMBER         PIC X(03).
+000580     05  TMR-BOARDING-TIME       PIC X(05).
+000590     05  TMR-FLIGHT-DATE         PIC 9(08).
+000600*
+000610 SD  SORT-WORK-FILE.
+000620 01  SORT-WORK-RECORD.
+000630     05  SWR-TICKET-NUMBER       PIC X(08).
+000640     05  SWR-CUSTOMER-NAME       PIC X(30).
+000650     05  SWR-DEPARTURE-TIME      PIC X(05).
+000660     05  SWR-DESTINATION         PIC X(30).
+000670     05  SWR-GATE-NUMBER         PIC X(03).
+000680     05  SWR-BOARDING-TIME       PIC X(05).
+000690     05  SWR-FLIGHT-DATE         PIC 9(08).
+000700*
+000710 WORKING-STORAGE SECTION.
+000720*
+000730 77  AT100-TICKET-FILE-STATUS    PIC X(02) VALUE "00".
+000740*
+000750 01  AT100-REPORT-DATE           PIC 9(08) VALUE ZERO.
+000760*
+000770 01  AT100-SORT-EOF-SWITCH       PIC X(01) VALUE "N".
+000780     88  AT100-END-OF-SORT-FILE             VALUE "Y".
+000790     88  AT100-MORE-SORT-RECORDS            VALUE "N".
+000800*
+000810 01  AT100-TICKET-EOF-SWITCH     PIC X(01) VALUE "N".
+000820     88  AT100-END-OF-TICKET-FILE           VALUE "Y".
+000830     88  AT100-MORE-TICKET-RECORDS          VALUE "N".
+000840*
+000850 01  AT100-FIRST-FLIGHT-SWITCH   PIC X(01) VALUE "Y".
+000860     88  AT100-FIRST-FLIGHT                 VALUE "Y".
+000870     88  AT100-NOT-FIRST-FLIGHT              VALUE "N".
+000880*
+000890 01  AT100-PRIOR-DESTINATION     PIC X(30) VALUE SPACES.
+000900 01  AT100-PRIOR-DEPARTURE-TIME  PIC X(05) VALUE SPACES.
+000910*
+000920 01  AT100-FLIGHT-PASSENGER-COUNT PIC 9(05) COMP VALUE ZERO.
+000930 01  AT100-FLIGHT-COUNT          PIC 9(05) COMP VALUE ZERO.
+000940 01  AT100-GRAND-TOTAL-PASSENGERS PIC 9(05) COMP VALUE ZERO.
+000950*
+000960 PROCEDURE DIVISION.
+000970*
+000980 0000-MAINLINE.
+000990     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001000     SORT SORT-WORK-FILE
+001010         ON ASCENDING KEY SWR-DESTINATION SWR-DEPARTURE-TIME
+001020             SWR-TICKET-NUMBER
+001030         INPUT PROCEDURE IS 1500-FILTER-TICKETS THRU 1500-EXIT
+001040         OUTPUT PROCEDURE IS 2000-PRODUCE-MANIFEST THRU 2000-EXIT.
+001050     PERFORM 9000-PRINT-GRAND-TOTAL THRU 9000-EXIT.
+001060     STOP RUN.
+001070*
+001080* ---------------------------------------------------------------
+001090* 1000-INITIALIZE STAMPS THE REPORT DATE AND PRINTS THE MANIFEST
+001100* HEADING. THE REPORT DATE IS ALSO THE FLIGHT DATE THE SORT'S
+001110* INPUT PROCEDURE FILTERS TICKET-MASTER-FILE AGAINST BELOW.
+001120* ---------------------------------------------------------------
+001130 1000-INITIALIZE.
+001140     ACCEPT AT100-REPORT-DATE FROM DATE YYYYMMDD.
+001150     DISPLAY "=====================================".
+001160     DISPLAY "     DAILY PASSENGER MANIFEST        ".
+001170     DISPLAY "     REPORT DATE: " AT100-REPORT-DATE.
+001180     DISPLAY "=====================================".
+001190 1000-EXIT.
+001200     EXIT.
+001210*
+001220* ---------------------------------------------------------------
+001230* 1500-FILTER-TICKETS IS THE SORT INPUT PROCEDURE. THE
+001240* TICKET MASTER FILE IS A STANDING FILE THAT CAN CARRY BOOKINGS
+001250* FOR MORE THAN ONE FLIGHT DATE, SO THIS PROCEDURE OPENS IT,
+001260* READS EVERY RECORD, AND RELEASES ONLY THE ONES BOOKED FOR
+001270* TODAY'S FLIGHT DATE INTO THE SORT WORK FILE. RECORDS FOR ANY
+001280* OTHER DATE ARE LEFT ON THE MASTER FILE, UNTOUCHED, FOR THEIR
+001290* OWN DAY'S MANIFEST RUN.
+001300* ---------------------------------------------------------------
+001310 1500-FILTER-TICKETS.
+001320     OPEN INPUT TICKET-MASTER-FILE.
+001330     IF AT100-TICKET-FILE-STATUS NOT = "00"
+001340         DISPLAY "TKTMAST OPEN FAILED, STATUS = "
+001350             AT100-TICKET-FILE-STATUS
+001360         STOP RUN
+001370     END-IF.
+001380     PERFORM 1600-READ-TICKET-RECORD THRU 1600-EXIT
+001390         UNTIL AT100-END-OF-TICKET-FILE.
+001400     CLOSE TICKET-MASTER-FILE.
+001410 1500-EXIT.
+001420     EXIT.
+001430*
+001440 1600-READ-TICKET-RECORD.
+001450     READ TICKET-MASTER-FILE
+001460         AT END
+001470             SET AT100-END-OF-TICKET-FILE TO TRUE
+001480     END-READ.
+001490     IF AT100-MORE-TICKET-RECORDS
+001500         IF TMR-FLIGHT-DATE = AT100-REPORT-DATE
+001510             PERFORM 1700-RELEASE-TICKET-RECORD THRU 1700-EXIT
+001520         END-IF
+001530     END-IF.
+001540 1600-EXIT.
+001550     EXIT.
+001560*
+001570 1700-RELEASE-TICKET-RECORD.
+001580     MOVE TMR-TICKET-NUMBER  TO SWR-TICKET-NUMBER.
+001590     MOVE TMR-CUSTOMER-NAME  TO SWR-CUSTOMER-NAME.
+001600     MOVE TMR-DEPARTURE-TIME TO SWR-DEPARTURE-TIME.
+001610     MOVE TMR-DESTINATION    TO SWR-DESTINATION.
+001620     MOVE TMR-GATE-NUMBER    TO SWR-GATE-NUMBER.
+001630     MOVE TMR-BOARDING-TIME  TO SWR-BOARDING-TIME.
+001640     MOVE TMR-FLIGHT-DATE    TO SWR-FLIGHT-DATE.
+001650     RELEASE SORT-WORK-RECORD.
+001660 1700-EXIT.
+001670     EXIT.
+001680*
+001690* ---------------------------------------------------------------
+001700* 2000-PRODUCE-MANIFEST IS THE SORT OUTPUT PROCEDURE. IT RETURNS
+001710* THE SORTED RECORDS ONE AT A TIME, IN FLIGHT SEQUENCE, AND
+001720* CONTROL-BREAKS ON DESTINATION PLUS DEPARTURE TIME TO PRINT ONE
+001730* MANIFEST SECTION PER FLIGHT.
+001740* ---------------------------------------------------------------
+001750 2000-PRODUCE-MANIFEST.
+001760     PERFORM 2100-RETURN-SORTED-RECORD THRU 2100-EXIT
+001770         UNTIL AT100-END-OF-SORT-FILE.
+001780 2000-EXIT.
+001790     EXIT.
+001800*
+001810 2100-RETURN-SORTED-RECORD.
+001820     RETURN SORT-WORK-FILE
+001830         AT END
+001840             SET AT100-END-OF-SORT-FILE TO TRUE
+001850     END-RETURN.
+001860     IF AT100-MORE-SORT-RECORDS
+001870         PERFORM 2200-PROCESS-SORTED-RECORD THRU 2200-EXIT
+001880     END-IF.
+001890 2100-EXIT.
+001900     EXIT.
+001910*
+001920 2200-PROCESS-SORTED-RECORD.
+001930     IF AT100-FIRST-FLIGHT
+001940         PERFORM 2300-START-NEW-FLIGHT THRU 2300-EXIT
+001950     ELSE
+001960         IF SWR-DESTINATION NOT = AT100-PRIOR-DESTINATION
+001970             OR SWR-DEPARTURE-TIME NOT =
+001980                 AT100-PRIOR-DEPARTURE-TIME
+001990             PERFORM 2400-END-FLIGHT THRU 2400-EXIT
+002000             PERFORM 2300-START-NEW-FLIGHT THRU 2300-EXIT
+002010         END-IF
+002020     END-IF.
+002030     DISPLAY "     TICKET " SWR-TICKET-NUMBER
+002040         "  " SWR-CUSTOMER-NAME.
+002050     ADD 1 TO AT100-FLIGHT-PASSENGER-COUNT.
+002060     ADD 1 TO AT100-GRAND-TOTAL-PASSENGERS.
+002070 2200-EXIT.
+002080     EXIT.
+002090*
+002100* ---------------------------------------------------------------
+002110* 2300-START-NEW-FLIGHT PRINTS THE MANIFEST HEADER FOR THE NEXT
+002120* FLIGHT AND RESETS THE PER-FLIGHT PASSENGER COUNT.
+002130* ---------------------------------------------------------------
+002140 2300-START-NEW-FLIGHT.
+002150     MOVE SWR-DESTINATION TO AT100-PRIOR-DESTINATION.
+002160     MOVE SWR-DEPARTURE-TIME TO AT100-PRIOR-DEPARTURE-TIME.
+002170     MOVE ZERO TO AT100-FLIGHT-PASSENGER-COUNT.
+002180     ADD 1 TO AT100-FLIGHT-COUNT.
+002190     SET AT100-NOT-FIRST-FLIGHT TO TRUE.
+002200     DISPLAY " ".
+002210     DISPLAY "-------------------------------------".
+002220     DISPLAY "FLIGHT TO:       " SWR-DESTINATION.
+002230     DISPLAY "DEPARTURE TIME:  " SWR-DEPARTURE-TIME.
+002240     DISPLAY "-------------------------------------".
+002250 2300-EXIT.
+002260     EXIT.
+002270*
+002280* ---------------------------------------------------------------
+002290* 2400-END-FLIGHT PRINTS THE PASSENGER COUNT SUBTOTAL FOR THE
+002300* FLIGHT JUST COMPLETED.
+002310* ---------------------------------------------------------------
+002320 2400-END-FLIGHT.
+002330     DISPLAY "PASSENGER COUNT: " AT100-FLIGHT-PASSENGER-COUNT.
+002340 2400-EXIT.
+002350     EXIT.
+002360*
+002370* ---------------------------------------------------------------
+002380* 9000-PRINT-GRAND-TOTAL PRINTS THE SUBTOTAL FOR THE LAST FLIGHT
+002390* ON THE SORTED FILE (THE CONTROL BREAK LOGIC ONLY FIRES ON A
+002400* KEY CHANGE, SO THE FINAL GROUP NEEDS ITS OWN CLOSE-OUT) AND
+002410* THE MANIFEST GRAND TOTAL ACROSS ALL FLIGHTS FOR THE DAY.
+002420* ---------------------------------------------------------------
+002430 9000-PRINT-GRAND-TOTAL.
+002440     IF AT100-NOT-FIRST-FLIGHT
+002450         PERFORM 2400-END-FLIGHT THRU 2400-EXIT
+002460     END-IF.
+002470     DISPLAY " ".
+002480     DISPLAY "=====================================".
+002490     DISPLAY "FLIGHTS ON MANIFEST:   " AT100-FLIGHT-COUNT.
+002500     DISPLAY "TOTAL PASSENGERS:      "
+002510         AT100-GRAND-TOTAL-PASSENGERS.
+002520     DISPLAY "=====================================".
+002530 9000-EXIT.
+002540     EXIT.
+002550*
+002560 END PROGRAM AIRLINE-MANIFEST.
